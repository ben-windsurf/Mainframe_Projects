@@ -0,0 +1,40 @@
+000100*----------------------------------------------------------------
+000200* EMPREC - SHARED EMPLOYEE MASTER RECORD LAYOUT.
+000300*
+000400* COPIED INTO THE FD FOR EMP-FILE (EMPLOYEES.IN) BY BOTH
+000500* PAYROLL-CALC AND EMP-MAINT SO THE TWO PROGRAMS NEVER DRIFT
+000600* OUT OF SYNC ON THE RECORD LAYOUT.
+000700*
+000800* MODIFICATION HISTORY
+000900* 08/08/2026  AC  ORIGINAL COPYBOOK - EXTRACTED FROM PAYROLL-CALC
+001000*                 WHEN EMPLOYEES.IN WAS CONVERTED TO INDEXED AND
+001100*                 EMP-MAINT WAS ADDED.
+001110* 08/08/2026  AC  ADD BANK ROUTING/ACCOUNT FIELDS FOR DIRECT
+001120*                 DEPOSIT FILE GENERATION.
+001130* 08/08/2026  AC  ADD DEPT-CODE FOR THE DEPARTMENTAL ROLLUP
+001140*                 REPORT.
+001200*----------------------------------------------------------------
+001300 01  EMP-RECORD.
+001400     05  EMP-ID              PIC X(10).
+001500     05  EMP-NAME            PIC X(30).
+001600     05  EMP-SALARY          PIC 9(6).
+001700     05  EMP-SALARY-X REDEFINES EMP-SALARY
+001800                             PIC X(06).
+001900     05  EMP-FILING-STATUS   PIC X(01).
+002000         88  EMP-SINGLE               VALUE "S".
+002100         88  EMP-MARRIED              VALUE "M".
+002200         88  EMP-HEAD-OF-HOUSEHOLD    VALUE "H".
+002300     05  EMP-PAY-FREQUENCY   PIC X(01).
+002400         88  EMP-WEEKLY               VALUE "W".
+002500         88  EMP-BIWEEKLY             VALUE "B".
+002600         88  EMP-SEMIMONTHLY          VALUE "S".
+002700         88  EMP-MONTHLY              VALUE "M".
+002800     05  EMP-STATUS          PIC X(01).
+002900         88  EMP-ACTIVE               VALUE "A".
+003000         88  EMP-TERMINATED           VALUE "T".
+003100     05  EMP-BANK-ROUTING    PIC X(09).
+003200     05  EMP-BANK-ACCOUNT    PIC X(17).
+003300     05  EMP-BANK-ACCT-TYPE  PIC X(01).
+003400         88  EMP-CHECKING             VALUE "C".
+003500         88  EMP-SAVINGS              VALUE "S".
+003600     05  EMP-DEPT-CODE       PIC X(05).
