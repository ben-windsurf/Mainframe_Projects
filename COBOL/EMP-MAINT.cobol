@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMP-MAINT.
+000300 AUTHOR. ASHLEY CHANCE.
+000400 INSTALLATION. CORPORATE PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/08/2026  AC  ORIGINAL PROGRAM.  APPLIES ADD/CHANGE/
+001100*                 TERMINATE TRANSACTIONS FROM EMPMAINT.IN TO
+001200*                 THE EMPLOYEES.IN MASTER SO ROSTER CHANGES NO
+001300*                 LONGER REQUIRE A HAND EDIT OF THE MASTER FILE.
+001310* 08/09/2026  AC  INITIALIZE BANK AND DEPT-CODE FIELDS ON AN ADD
+001320*                 INSTEAD OF LEAVING THEM AS WHATEVER WAS LEFT
+001330*                 IN THE RECORD BUFFER BY THE PRIOR TRANSACTION.
+001340*                 NOTE - THERE IS STILL NO TRANSACTION TYPE THAT
+001350*                 SETS BANK/DEPT INFORMATION ON AN EXISTING
+001360*                 EMPLOYEE; THAT REMAINS A GAP FOR A FOLLOW-ON
+001370*                 ENHANCEMENT TO TRAN-CODE "C".
+001380* 08/09/2026  AC  EMP-FILE'S OPEN IS NOW STATUS-CHECKED LIKE
+001385*                 TRANSACTION-FILE - A FAILED OPEN NOW STOPS THE
+001390*                 RUN INSTEAD OF LETTING TRANSACTIONS BE READ AND
+001395*                 APPLIED AGAINST A MASTER THAT NEVER OPENED.
+001400*----------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT TRANSACTION-FILE ASSIGN TO "EMPMAINT.IN"
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000
+002100     SELECT EMP-FILE ASSIGN TO "EMPLOYEES.IN"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS EMP-ID
+002500         FILE STATUS IS WS-EMP-STATUS.
+002600
+002700     SELECT MAINT-LOG-FILE ASSIGN TO "EMPMAINT.LOG"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TRANSACTION-FILE.
+003300 01  TRANSACTION-RECORD.
+003400     05  TRAN-CODE            PIC X(01).
+003500         88  TRAN-ADD                  VALUE "A".
+003600         88  TRAN-CHANGE                VALUE "C".
+003700         88  TRAN-TERMINATE             VALUE "T".
+003800     05  TRAN-EMP-ID          PIC X(10).
+003900     05  TRAN-EMP-NAME        PIC X(30).
+004000     05  TRAN-EMP-SALARY      PIC 9(6).
+004100     05  TRAN-FILING-STATUS   PIC X(01).
+004200     05  TRAN-PAY-FREQUENCY   PIC X(01).
+004300
+004400 FD  EMP-FILE.
+004500     COPY EMPREC.
+004600
+004700 FD  MAINT-LOG-FILE.
+004800 01  MAINT-LOG-RECORD         PIC X(80).
+004900
+005000 WORKING-STORAGE SECTION.
+005100*----------------------------------------------------------------
+005200* SWITCHES
+005300*----------------------------------------------------------------
+005400 01  WS-SWITCHES.
+005500     05  WS-EOF               PIC X(01) VALUE "N".
+005600         88  END-OF-TRAN-FILE          VALUE "Y".
+005700     05  WS-EMP-STATUS        PIC X(02) VALUE ZERO.
+005800         88  EMP-FILE-OK               VALUE "00".
+005900         88  EMP-FILE-NOT-FOUND        VALUE "23" "35".
+006000
+006100 01  WS-MAINT-LINE            PIC X(80).
+006200 01  WS-ADD-COUNT             PIC 9(6) VALUE ZERO.
+006300 01  WS-CHANGE-COUNT          PIC 9(6) VALUE ZERO.
+006400 01  WS-TERMINATE-COUNT       PIC 9(6) VALUE ZERO.
+006500 01  WS-ERROR-COUNT           PIC 9(6) VALUE ZERO.
+006600
+006700 PROCEDURE DIVISION.
+006800*----------------------------------------------------------------
+006900 0000-MAINLINE.
+007000*----------------------------------------------------------------
+007100     PERFORM 1000-INITIALIZE
+007200     PERFORM 2000-PROCESS-TRAN THRU 2000-PROCESS-TRAN-EXIT
+007300         UNTIL END-OF-TRAN-FILE
+007400     PERFORM 9000-TERMINATE
+007500     STOP RUN.
+007600
+007700*----------------------------------------------------------------
+007800 1000-INITIALIZE.
+007900*----------------------------------------------------------------
+008000     OPEN INPUT TRANSACTION-FILE
+008100          I-O   EMP-FILE
+008200          OUTPUT MAINT-LOG-FILE
+008250     IF NOT EMP-FILE-OK
+008260         DISPLAY "ERROR OPENING EMPLOYEES.IN - STATUS "
+008270             WS-EMP-STATUS
+008280         MOVE "Y" TO WS-EOF
+008290     ELSE
+008300         PERFORM 2100-READ-TRANSACTION
+008310     END-IF.
+008400
+008500*----------------------------------------------------------------
+008600 2000-PROCESS-TRAN.
+008700*----------------------------------------------------------------
+008800     EVALUATE TRUE
+008900         WHEN TRAN-ADD
+009000             PERFORM 2200-ADD-EMPLOYEE
+009100         WHEN TRAN-CHANGE
+009200             PERFORM 2300-CHANGE-EMPLOYEE
+009300         WHEN TRAN-TERMINATE
+009400             PERFORM 2400-TERMINATE-EMPLOYEE
+009500         WHEN OTHER
+009600             PERFORM 2500-LOG-UNKNOWN-TRAN
+009700     END-EVALUATE
+009800     PERFORM 2100-READ-TRANSACTION.
+009900 2000-PROCESS-TRAN-EXIT.
+010000     EXIT.
+010100
+010200*----------------------------------------------------------------
+010300 2100-READ-TRANSACTION.
+010400*----------------------------------------------------------------
+010500     READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+010600         AT END
+010700             MOVE "Y" TO WS-EOF
+010800     END-READ.
+010900
+011000*----------------------------------------------------------------
+011100 2200-ADD-EMPLOYEE.
+011200*----------------------------------------------------------------
+011300     MOVE TRAN-EMP-ID TO EMP-ID
+011400     READ EMP-FILE
+011500         INVALID KEY
+011600             MOVE TRAN-EMP-NAME       TO EMP-NAME
+011700             MOVE TRAN-EMP-SALARY     TO EMP-SALARY
+011800             MOVE TRAN-FILING-STATUS  TO EMP-FILING-STATUS
+011900             MOVE TRAN-PAY-FREQUENCY  TO EMP-PAY-FREQUENCY
+012000             MOVE "A"                 TO EMP-STATUS
+012010             MOVE SPACES              TO EMP-BANK-ROUTING
+012020                                          EMP-BANK-ACCOUNT
+012030                                          EMP-DEPT-CODE
+012040             MOVE "C"                 TO EMP-BANK-ACCT-TYPE
+012100             WRITE EMP-RECORD
+012200             ADD 1 TO WS-ADD-COUNT
+012300         NOT INVALID KEY
+012400             PERFORM 2600-LOG-ERROR
+012500     END-READ.
+012600
+012700*----------------------------------------------------------------
+012800 2300-CHANGE-EMPLOYEE.
+012900*----------------------------------------------------------------
+013000     MOVE TRAN-EMP-ID TO EMP-ID
+013100     READ EMP-FILE
+013200         INVALID KEY
+013300             PERFORM 2600-LOG-ERROR
+013400         NOT INVALID KEY
+013500             MOVE TRAN-EMP-NAME       TO EMP-NAME
+013600             MOVE TRAN-EMP-SALARY     TO EMP-SALARY
+013700             MOVE TRAN-FILING-STATUS  TO EMP-FILING-STATUS
+013800             MOVE TRAN-PAY-FREQUENCY  TO EMP-PAY-FREQUENCY
+013900             REWRITE EMP-RECORD
+014000             ADD 1 TO WS-CHANGE-COUNT
+014100     END-READ.
+014200
+014300*----------------------------------------------------------------
+014400 2400-TERMINATE-EMPLOYEE.
+014500*----------------------------------------------------------------
+014600     MOVE TRAN-EMP-ID TO EMP-ID
+014700     READ EMP-FILE
+014800         INVALID KEY
+014900             PERFORM 2600-LOG-ERROR
+015000         NOT INVALID KEY
+015100             MOVE "T" TO EMP-STATUS
+015200             REWRITE EMP-RECORD
+015300             ADD 1 TO WS-TERMINATE-COUNT
+015400     END-READ.
+015500
+015600*----------------------------------------------------------------
+015700 2500-LOG-UNKNOWN-TRAN.
+015800*----------------------------------------------------------------
+015900     MOVE SPACES TO WS-MAINT-LINE
+016000     STRING "UNKNOWN TRANSACTION CODE FOR ID:" SPACE
+016100         TRAN-EMP-ID DELIMITED BY SIZE INTO WS-MAINT-LINE
+016200     WRITE MAINT-LOG-RECORD FROM WS-MAINT-LINE
+016300     ADD 1 TO WS-ERROR-COUNT.
+016400
+016500*----------------------------------------------------------------
+016600 2600-LOG-ERROR.
+016700*----------------------------------------------------------------
+016800     MOVE SPACES TO WS-MAINT-LINE
+016900     STRING "TRANSACTION FAILED FOR ID:" SPACE TRAN-EMP-ID
+017000         SPACE "CODE:" TRAN-CODE DELIMITED BY SIZE
+017100         INTO WS-MAINT-LINE
+017200     WRITE MAINT-LOG-RECORD FROM WS-MAINT-LINE
+017300     ADD 1 TO WS-ERROR-COUNT.
+017400
+017500*----------------------------------------------------------------
+017600 9000-TERMINATE.
+017700*----------------------------------------------------------------
+017800     MOVE SPACES TO WS-MAINT-LINE
+017900     STRING "ADDS:" WS-ADD-COUNT SPACE "CHANGES:" WS-CHANGE-COUNT
+018000         SPACE "TERMS:" WS-TERMINATE-COUNT SPACE "ERRORS:"
+018100         WS-ERROR-COUNT DELIMITED BY SIZE INTO WS-MAINT-LINE
+018200     WRITE MAINT-LOG-RECORD FROM WS-MAINT-LINE
+018300     CLOSE TRANSACTION-FILE EMP-FILE MAINT-LOG-FILE
+018400     DISPLAY "Employee maintenance run complete!".
