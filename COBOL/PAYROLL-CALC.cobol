@@ -1,46 +1,842 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL-CALC.
-       AUTHOR. ASHLEY CHANCE.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PAYROLL-CALC.
+000120 AUTHOR. ASHLEY CHANCE.
+000130 INSTALLATION. CORPORATE PAYROLL SYSTEMS.
+000140 DATE-WRITTEN. 01/05/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/05/2019  AC  ORIGINAL PROGRAM - GROSS PAY ESTIMATE ONLY.
+000200* 08/08/2026  AC  ADD FILING STATUS AND WITHHOLDING (FEDERAL,
+000210*                 STATE, FICA, MEDICARE).  PAYROLL.OUT NOW SHOWS
+000220*                 GROSS AND NET PAY INSTEAD OF GROSS ONLY.
+000230* 08/08/2026  AC  ADD PAYROLL.CTL CONTROL TOTALS AND EXCEPTION
+000240*                 LISTING WRITTEN AT CLOSE TIME FOR CONTROLLER
+000250*                 SIGN-OFF ON EACH RUN.
+000260* 08/08/2026  AC  VALIDATE EMP-RECORD BEFORE COMPUTING PAY.
+000270*                 BLANK ID, NON-NUMERIC OR ZERO SALARY, AND
+000280*                 DUPLICATE ID NOW ROUTE TO REJECT.OUT INSTEAD
+000290*                 OF PAYROLL.OUT.
+000300* 08/08/2026  AC  ADD PAY-FREQUENCY (W/B/S/M) SO WEEKLY AND
+000310*                 BIWEEKLY EMPLOYEES CAN RUN THROUGH THE SAME
+000320*                 PASS AS THE MONTHLY ROSTER.
+000330* 08/08/2026  AC  MAINTAIN YTD-MASTER (INDEXED, KEYED ON
+000340*                 EMP-ID) SO YTD GROSS/DEDUCTIONS/NET CARRY
+000350*                 FORWARD ACROSS RUNS FOR W-2 PREP AND AUDIT.
+000360* 08/08/2026  AC  EMPLOYEES.IN CONVERTED TO INDEXED, KEYED ON
+000370*                 EMP-ID.  RECORD LAYOUT MOVED TO THE EMPREC
+000380*                 COPYBOOK SO EMP-MAINT CAN SHARE IT.  SKIP
+000390*                 TERMINATED EMPLOYEES DURING VALIDATION.
+000400* 08/08/2026  AC  ADD DIRDEP.OUT - A NACHA-STYLE FIXED FIELD
+000410*                 DIRECT DEPOSIT FILE WRITTEN ALONGSIDE THE
+000420*                 PAYROLL.OUT REGISTER FOR EMPLOYEES WITH BANK
+000430*                 INFORMATION ON FILE.
+000440* 08/08/2026  AC  ADD PAYROLL.RESTART CHECKPOINT FILE SO A
+000450*                 MID-RUN FAILURE CAN RESTART PAST THE LAST
+000460*                 EMP-ID SUCCESSFULLY PROCESSED INSTEAD OF
+000470*                 RERUNNING THE WHOLE ROSTER.
+000480* 08/08/2026  AC  ADD DEPTRPT.OUT - DEPARTMENT/COST-CENTER
+000490*                 SUBTOTALS OF NET PAY WITH A GRAND TOTAL,
+000500*                 PRODUCED FROM THE SAME PASS AS PAYROLL.OUT.
+000510* 08/09/2026  AC  RESTART FIX - A RESTARTED RUN NOW OPENS
+000520*                 PAYROLL.OUT/REJECT.OUT/DIRDEP.OUT EXTEND
+000530*                 INSTEAD OF OUTPUT SO THE PRE-CHECKPOINT PORTION
+000540*                 OF THE REGISTER IS NOT TRUNCATED.  CONTROL
+000550*                 TOTALS AND THE DEPARTMENT ROLLUP TABLE ARE NOW
+000560*                 CHECKPOINTED TO PAYROLL.CTLCKPT ALONGSIDE THE
+000570*                 RESTART EMP-ID SO A RESTARTED RUN'S PAYROLL.CTL
+000580*                 AND DEPTRPT.OUT REFLECT THE WHOLE RUN, NOT JUST
+000590*                 THE POST-CHECKPOINT SEGMENT.  DEPT-FILE WAS
+000600*                 BEING OPENED IN 1000-INITIALIZE AND AGAIN IN
+000610*                 9400-WRITE-DEPT-REPORT - REMOVED FROM THE
+000620*                 INITIAL OPEN/FINAL CLOSE SINCE IT IS A
+000630*                 FULL-REWRITE SUMMARY REPORT, NOT AN INCREMENTAL
+000640*                 REGISTER, THE SAME AS PAYROLL.CTL.  ALSO FIXED
+000650*                 A BUG WHERE A BLANK EMP-DEPT-CODE MATCHED AN
+000660*                 UNCLAIMED TABLE SLOT AND WAS NEVER COUNTED OR
+000670*                 PRINTED, AND ADDED CAPACITY GUARDS ON THE
+000680*                 EXCEPTION, DUPLICATE-ID, AND DEPARTMENT TABLES
+000690*                 SO A LARGE ROSTER CANNOT SUBSCRIPT PAST THEM.
+000700*                 WIDENED THE REJECT LINE SO A LONGER REJECT
+000710*                 REASON NO LONGER TRUNCATES.
+000720* 08/09/2026  AC  CHECKPOINT IS NOW TAKEN AFTER EVERY RECORD
+000730*                 INSTEAD OF EVERY 25TH, SO A RESTART NEVER
+000740*                 REPLAYS A RECORD THAT WAS ALREADY WRITTEN TO
+000750*                 PAYROLL.OUT/DIRDEP.OUT/YTD-MASTER - THE OLD
+000760*                 25-RECORD WINDOW COULD DOUBLE-POST YTD AND
+000770*                 ISSUE A SECOND DIRECT DEPOSIT FOR UP TO 24
+000780*                 EMPLOYEES ON RESTART.  NOTE THIS STILL RELIES
+000790*                 ON EACH RECORD'S OWN WRITES LANDING BEFORE THE
+000800*                 CHECKPOINT IS TAKEN FOR IT; AN ABEND PARTWAY
+000810*                 THROUGH ONE RECORD CAN STILL REPLAY THAT SINGLE
+000820*                 RECORD.  REMOVED THE DUPLICATE-EMP-ID CHECK
+000830*                 TABLE - EMP-FILE'S UNIQUE RECORD KEY ALREADY
+000840*                 MAKES A DUPLICATE EMP-ID IMPOSSIBLE, AND THE
+000850*                 TABLE'S CAPACITY GUARD WAS WRONGLY REJECTING
+000860*                 VALID EMPLOYEES PAST THE 2000TH.  TERMINATED
+000870*                 EMPLOYEES ARE NOW SKIPPED OUTRIGHT IN
+000880*                 2150-VALIDATE-EMP-RECORD INSTEAD OF BEING
+000890*                 ROUTED THROUGH THE REJECT PATH, SO THEY NO
+000900*                 LONGER PAD REJECT.OUT AND THE EXCEPTION COUNT
+000910*                 EVERY PERIOD.  CLARIFIED THAT DIRDEP.OUT IS AN
+000920*                 ENTRY-DETAIL-ONLY EXTRACT WITH NO NACHA FILE/
+000930*                 BATCH ENVELOPE - IT IS MEANT TO BE WRAPPED BY A
+000940*                 DOWNSTREAM ACH ORIGINATION STEP, NOT DELIVERED
+000950*                 TO A BANK AS-IS.
+000951* 08/09/2026  AC  PAYROLL.OUT/PAYROLL.CTL/DEPTRPT.OUT NOW MOVE
+000952*                 EACH MONEY AMOUNT THROUGH AN EDITED (DECIMAL
+000953*                 POINT, COMMA) WORK FIELD BEFORE STRINGING IT -
+000954*                 THEY WERE PRINTING THE RAW UNEDITED DIGITS
+000955*                 WITH NO DECIMAL POINT.  ON A RESTART, THE
+000956*                 START ON EMP-FILE NOW SETS END-OF-EMP-FILE
+000957*                 DIRECTLY IF THE CHECKPOINTED POSITION WAS THE
+000958*                 LAST RECORD ON THE FILE, INSTEAD OF FALLING
+000959*                 THROUGH TO A FULL REREAD FROM THE BEGINNING OF
+000960*                 EMPLOYEES.IN.  SPLIT THE CHECKPOINT BACK INTO
+000961*                 TWO FREQUENCIES - PAYROLL.RESTART'S POSITION
+000962*                 MARKER IS STILL REWRITTEN (TRUNCATE AND
+000963*                 REWRITE, NOT APPENDED) AFTER EVERY RECORD SO
+000964*                 THE REPLAY-SAFETY FIX ABOVE STILL HOLDS, BUT
+000965*                 THE FAR MORE EXPENSIVE CONTROL-TOTALS/
+000966*                 DEPARTMENT-TABLE SNAPSHOT IS ONLY RETAKEN EVERY
+000967*                 WS-CHECKPOINT-INTERVAL RECORDS, SO A RESTART
+000968*                 CAN LEAVE PAYROLL.CTL/DEPTRPT.OUT UP TO
+000969*                 WS-CHECKPOINT-INTERVAL-1 RECORDS STALE (NEVER
+000970*                 PAYROLL.OUT/DIRDEP.OUT/YTD-MASTER).  ADDED A
+000971*                 NOTE TO PAYROLL.CTL WHEN A RUN RESTARTED, SINCE
+000972*                 THE EXCEPTION DETAIL TABLE ITSELF IS NOT
+000973*                 CHECKPOINTED AND ONLY SHOWS POST-RESTART
+000974*                 REJECTS EVEN THOUGH THE EXCEPTIONS COUNT IS
+000975*                 FOR THE WHOLE RUN.  EMP-FILE'S OPEN IS NOW
+000976*                 STATUS-CHECKED LIKE EVERY OTHER FILE IN THIS
+000977*                 PROGRAM.  2150-VALIDATE-EMP-RECORD NO LONGER
+000978*                 USES GO TO - RESTRUCTURED BACK TO A PLAIN
+000979*                 IF/EVALUATE, MATCHING THE REST OF THE PROGRAM.
+000980*----------------------------------------------------------------
+000981 ENVIRONMENT DIVISION.
+000982 INPUT-OUTPUT SECTION.
+000990 FILE-CONTROL.
+001000     SELECT EMP-FILE ASSIGN TO "EMPLOYEES.IN"
+001010         ORGANIZATION IS INDEXED
+001020         ACCESS MODE IS DYNAMIC
+001030         RECORD KEY IS EMP-ID
+001040         FILE STATUS IS WS-EMP-STATUS.
+001050
+001060     SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.OUT"
+001070         ORGANIZATION IS LINE SEQUENTIAL.
+001080
+001090     SELECT CONTROL-FILE ASSIGN TO "PAYROLL.CTL"
+001100         ORGANIZATION IS LINE SEQUENTIAL.
+001110
+001120     SELECT REJECT-FILE ASSIGN TO "REJECT.OUT"
+001130         ORGANIZATION IS LINE SEQUENTIAL.
+001140
+001150     SELECT YTD-FILE ASSIGN TO "YTD-MASTER"
+001160         ORGANIZATION IS INDEXED
+001170         ACCESS MODE IS DYNAMIC
+001180         RECORD KEY IS YTD-EMP-ID
+001190         FILE STATUS IS WS-YTD-STATUS.
+001200
+001210     SELECT DIRDEP-FILE ASSIGN TO "DIRDEP.OUT"
+001220         ORGANIZATION IS LINE SEQUENTIAL.
+001230
+001240     SELECT RESTART-FILE ASSIGN TO "PAYROLL.RESTART"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-RESTART-STATUS.
+001270
+001280     SELECT DEPT-FILE ASSIGN TO "DEPTRPT.OUT"
+001290         ORGANIZATION IS LINE SEQUENTIAL.
+001300
+001310     SELECT CONTROL-CKPT-FILE ASSIGN TO "PAYROLL.CTLCKPT"
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS WS-CKPT-STATUS.
+001340
+001350 DATA DIVISION.
+001360 FILE SECTION.
+001370 FD  EMP-FILE.
+001380     COPY EMPREC.
+001390
+001400 FD  PAYROLL-FILE.
+001410 01  PAYROLL-RECORD          PIC X(80).
+001420
+001430 FD  CONTROL-FILE.
+001440 01  CONTROL-RECORD          PIC X(80).
+001450
+001460 FD  REJECT-FILE.
+001470 01  REJECT-RECORD           PIC X(95).
+001480
+001490 FD  YTD-FILE.
+001500 01  YTD-RECORD.
+001510     05  YTD-EMP-ID           PIC X(10).
+001520     05  YTD-GROSS            PIC 9(8)V99.
+001530     05  YTD-DEDUCTIONS       PIC 9(8)V99.
+001540     05  YTD-NET              PIC 9(8)V99.
+001550
+001560 FD  DIRDEP-FILE.
+001570 01  DIRDEP-RECORD            PIC X(94).
+001580
+001590 FD  RESTART-FILE.
+001600 01  RESTART-RECORD           PIC X(10).
+001610
+001620 FD  DEPT-FILE.
+001630 01  DEPT-RECORD              PIC X(80).
+001640
+001650 FD  CONTROL-CKPT-FILE.
+001660 01  CONTROL-CKPT-RECORD      PIC X(80).
+001670
+001680 WORKING-STORAGE SECTION.
+001690*----------------------------------------------------------------
+001700* SWITCHES
+001710*----------------------------------------------------------------
+001720 01  WS-SWITCHES.
+001730     05  WS-EOF              PIC X(01) VALUE "N".
+001740         88  END-OF-EMP-FILE          VALUE "Y".
+001750     05  WS-VALID-SW         PIC X(01) VALUE "Y".
+001760         88  VALID-RECORD             VALUE "Y".
+001770         88  INVALID-RECORD           VALUE "N".
+001780     05  WS-YTD-STATUS       PIC X(02) VALUE ZERO.
+001790         88  YTD-OK                    VALUE "00".
+001800         88  YTD-NOT-FOUND             VALUE "23" "35".
+001810     05  WS-EMP-STATUS       PIC X(02) VALUE ZERO.
+001820         88  EMP-FILE-OK               VALUE "00".
+001830         88  EMP-FILE-EOF              VALUE "10".
+001840     05  WS-RESTART-STATUS   PIC X(02) VALUE ZERO.
+001850         88  RESTART-FILE-OK           VALUE "00".
+001860         88  RESTART-EOF               VALUE "10".
+001870         88  RESTART-FILE-MISSING      VALUE "35".
+001880     05  WS-CKPT-STATUS      PIC X(02) VALUE ZERO.
+001890         88  CKPT-FILE-OK              VALUE "00".
+001900         88  CKPT-EOF                  VALUE "10".
+001910         88  CKPT-FILE-MISSING         VALUE "23" "35".
+001920     05  WS-DEPT-FOUND-SW    PIC X(01) VALUE "N".
+001930         88  DEPT-ENTRY-FOUND          VALUE "Y".
+001940     05  WS-EXC-TRUNC-SW     PIC X(01) VALUE "N".
+001950         88  EXC-TABLE-TRUNCATED       VALUE "Y".
+001960     05  WS-DEPT-OVERFLOW-SW PIC X(01) VALUE "N".
+001970         88  DEPT-TABLE-OVERFLOWED     VALUE "Y".
+001980     05  WS-SKIP-SW          PIC X(01) VALUE "N".
+001990         88  SKIP-THIS-RECORD          VALUE "Y".
+002000
+002010*----------------------------------------------------------------
+002020* WITHHOLDING RATE TABLE - SIMPLIFIED FLAT-RATE WITHHOLDING PER
+002030* COMPANY PAYROLL POLICY, KEYED BY FILING STATUS.
+002040*----------------------------------------------------------------
+002050 01  WS-FEDERAL-RATE          PIC V999.
+002060 01  WS-STATE-RATE            PIC V999.
+002070 01  WS-FICA-RATE             PIC V999   VALUE .062.
+002080 01  WS-MEDICARE-RATE         PIC V999   VALUE .015.
+002090
+002100*----------------------------------------------------------------
+002110* PAY COMPUTATION WORK AREAS
+002120*----------------------------------------------------------------
+002130 01  WS-PAY-AMOUNTS.
+002140     05  WS-GROSS-PAY        PIC 9(6)V99.
+002150     05  WS-MONTHLY-PAY      PIC 9(6)V99.
+002160     05  WS-DEDUCTIONS.
+002170         10  WS-FEDERAL-TAX  PIC 9(6)V99.
+002180         10  WS-STATE-TAX    PIC 9(6)V99.
+002190         10  WS-FICA-AMT     PIC 9(6)V99.
+002200         10  WS-MEDICARE-AMT PIC 9(6)V99.
+002210         10  WS-TOTAL-DEDUCT PIC 9(6)V99.
+002211
+002212*----------------------------------------------------------------
+002213* EDITED (DECIMAL-POINT) WORK AREAS USED TO MOVE A MONEY AMOUNT
+002214*        INTO BEFORE STRINGING IT INTO A HUMAN-READABLE OUTPUT
+002215*        LINE, SO PAYROLL.OUT/PAYROLL.CTL/DEPTRPT.OUT SHOW
+002216*        "4166.67" INSTEAD OF THE UNEDITED "00416667".
+002217*----------------------------------------------------------------
+002218 01  WS-GROSS-PAY-ED          PIC ZZZ,ZZ9.99.
+002219 01  WS-MONTHLY-PAY-ED        PIC ZZZ,ZZ9.99.
+002220
+002230 01  WS-PAYROLL-LINE          PIC X(80).
+002240
+002250*----------------------------------------------------------------
+002260* CONTROL TOTALS FOR PAYROLL.CTL
+002270*----------------------------------------------------------------
+002280 01  WS-CONTROL-TOTALS.
+002290     05  WS-RECORD-COUNT      PIC 9(6)   VALUE ZERO.
+002300     05  WS-EXCEPTION-COUNT   PIC 9(6)   VALUE ZERO.
+002310     05  WS-TOTAL-GROSS       PIC 9(8)V99 VALUE ZERO.
+002320     05  WS-TOTAL-NET         PIC 9(8)V99 VALUE ZERO.
+002330
+002331*----------------------------------------------------------------
+002332* THE RESTART POSITION (RESTART-RECORD) IS REWRITTEN EVERY RECORD
+002333* SO A RESTART NEVER REPLAYS A RECORD THIS RUN ALREADY FINISHED.
+002334* THE CONTROL-TOTALS/DEPARTMENT-TABLE SNAPSHOT IN 2850-WRITE-
+002335* CONTROL-CKPT IS FAR MORE EXPENSIVE (UP TO ONE WRITE PER
+002336* DEPARTMENT) SO IT IS ONLY RETAKEN EVERY WS-CHECKPOINT-INTERVAL
+002337* RECORDS - A RESTART CAN THEREFORE SHOW PAYROLL.CTL/DEPTRPT.OUT
+002338* TOTALS THAT ARE UP TO WS-CHECKPOINT-INTERVAL-1 RECORDS STALE,
+002339* BUT PAYROLL.OUT/DIRDEP.OUT/YTD-MASTER ARE NEVER AFFECTED.
+002340 01  WS-CHECKPOINT-INTERVAL   PIC 9(04) VALUE 25.
+002341 01  WS-CHECKPOINT-COUNTER    PIC 9(06) VALUE ZERO.
+002342
+002343 01  WS-TOTAL-GROSS-ED        PIC Z,ZZZ,ZZ9.99.
+002344 01  WS-TOTAL-NET-ED          PIC Z,ZZZ,ZZ9.99.
+002345
+002346 01  WS-CONTROL-LINE          PIC X(80).
+002350
+002360*----------------------------------------------------------------
+002370* EXCEPTION LISTING - EMP-RECORDS THAT FAILED TO PROCESS
+002380*----------------------------------------------------------------
+002390 01  WS-EXCEPTION-TABLE.
+002400     05  WS-EXCEPTION-ENTRY OCCURS 500 TIMES
+002410                            INDEXED BY WS-EXC-IDX.
+002420         10  WS-EXC-EMP-ID    PIC X(10).
+002430         10  WS-EXC-REASON    PIC X(40).
+002440 01  WS-EXC-STORED-COUNT      PIC 9(6)   VALUE ZERO.
+002450
+002460 01  WS-REJECT-REASON         PIC X(40).
+002470 01  WS-REJECT-LINE           PIC X(95).
+002480
+002490*----------------------------------------------------------------
+002500* NACHA-STYLE DIRECT DEPOSIT ENTRY DETAIL RECORD (94 BYTES).
+002510*        DIRDEP.OUT IS A STREAM OF THESE "6" ENTRY DETAIL
+002520*        RECORDS ONLY - THERE IS NO FILE HEADER/BATCH HEADER/
+002530*        BATCH CONTROL/FILE CONTROL ENVELOPE.  IT IS AN EXTRACT
+002540*        FOR THE ACH ORIGINATION STEP TO WRAP, NOT A COMPLETE,
+002550*        BANK-DELIVERABLE NACHA FILE BY ITSELF.
+002560*----------------------------------------------------------------
+002570 01  WS-NACHA-RECORD.
+002580     05  NACHA-RECORD-TYPE        PIC X(01) VALUE "6".
+002590     05  NACHA-TRANSACTION-CODE   PIC X(02).
+002600     05  NACHA-ROUTING-NUMBER     PIC X(09).
+002610     05  NACHA-ACCOUNT-NUMBER     PIC X(17).
+002620     05  NACHA-AMOUNT             PIC 9(08)V99.
+002630     05  NACHA-INDIVIDUAL-ID      PIC X(15).
+002640     05  NACHA-INDIVIDUAL-NAME    PIC X(22).
+002650     05  NACHA-DISC-DATA          PIC X(02) VALUE SPACES.
+002660     05  NACHA-ADDENDA-IND        PIC X(01) VALUE "0".
+002670     05  NACHA-TRACE-NUMBER       PIC X(15).
+002680
+002690*----------------------------------------------------------------
+002700* RESTART / CHECKPOINT WORK AREAS
+002710*----------------------------------------------------------------
+002720 01  WS-RESTART-EMP-ID        PIC X(10) VALUE SPACES.
+002730
+002740*----------------------------------------------------------------
+002750* DEPARTMENT/COST-CENTER ROLLUP TABLE
+002760*----------------------------------------------------------------
+002770 01  WS-DEPT-COUNT            PIC 9(04) VALUE ZERO.
+002780 01  WS-DEPT-TABLE.
+002790     05  WS-DEPT-ENTRY OCCURS 100 TIMES
+002800                            INDEXED BY WS-DEPT-IDX.
+002810         10  WS-DEPT-CODE     PIC X(05) VALUE SPACES.
+002820         10  WS-DEPT-TOTAL    PIC 9(08)V99 VALUE ZERO.
+002830 01  WS-DEPT-OVERFLOW-TOTAL   PIC 9(08)V99 VALUE ZERO.
+002835 01  WS-DEPT-TOTAL-ED         PIC Z,ZZZ,ZZ9.99.
+002836 01  WS-DEPT-OVRFLW-TOTAL-ED  PIC Z,ZZZ,ZZ9.99.
+002840
+002850 01  WS-DEPT-LINE             PIC X(80).
+002860
+002870*----------------------------------------------------------------
+002880* CONTROL-TOTALS / DEPARTMENT-ROLLUP CHECKPOINT RECORD, WRITTEN
+002890* TO PAYROLL.CTLCKPT EVERY TIME PAYROLL.RESTART IS CHECKPOINTED
+002900* SO A RESTARTED RUN CAN RELOAD THE RUN-TO-DATE CONTROL TOTALS
+002910* AND DEPARTMENT SUBTOTALS INSTEAD OF STARTING THEM OVER AT
+002920* ZERO.  REC-TYPE "T" IS THE SINGLE CONTROL TOTALS LINE, "D" IS
+002930* ONE LINE PER DEPARTMENT ENTRY CURRENTLY IN WS-DEPT-TABLE.
+002940*----------------------------------------------------------------
+002950 01  WS-CKPT-RECORD.
+002960     05  CKPT-REC-TYPE        PIC X(01).
+002970         88  CKPT-TYPE-TOTALS       VALUE "T".
+002980         88  CKPT-TYPE-DEPT         VALUE "D".
+002990     05  CKPT-RECORD-COUNT    PIC 9(06).
+003000     05  CKPT-EXCEPTION-COUNT PIC 9(06).
+003010     05  CKPT-TOTAL-GROSS     PIC 9(08)V99.
+003020     05  CKPT-TOTAL-NET       PIC 9(08)V99.
+003030     05  FILLER               PIC X(47).
+003040 01  WS-CKPT-DEPT-RECORD REDEFINES WS-CKPT-RECORD.
+003050     05  CKPT-DEPT-TYPE       PIC X(01).
+003060     05  CKPT-DEPT-CODE       PIC X(05).
+003070     05  CKPT-DEPT-AMOUNT     PIC 9(08)V99.
+003080     05  FILLER               PIC X(64).
+003090 PROCEDURE DIVISION.
+003100*----------------------------------------------------------------
+003110 0000-MAINLINE.
+003120*----------------------------------------------------------------
+003130     PERFORM 1000-INITIALIZE
+003140     PERFORM 2000-PROC-EMP THRU 2000-PROC-EMP-EXIT
+003150         UNTIL END-OF-EMP-FILE
+003160     PERFORM 9000-TERMINATE
+003170     STOP RUN.
+003180
+003190*----------------------------------------------------------------
+003200 1000-INITIALIZE.
+003210*----------------------------------------------------------------
+003220     PERFORM 1050-READ-RESTART-POINT
+003230     OPEN INPUT EMP-FILE
+003232     IF NOT EMP-FILE-OK
+003234         DISPLAY "ERROR OPENING EMPLOYEES.IN - STATUS "
+003236             WS-EMP-STATUS
+003238         MOVE "Y" TO WS-EOF
+003239     END-IF
+003240     IF WS-RESTART-EMP-ID = SPACES
+003250         OPEN OUTPUT PAYROLL-FILE
+003260                     REJECT-FILE
+003270                     DIRDEP-FILE
+003280     ELSE
+003290         OPEN EXTEND PAYROLL-FILE
+003300                     REJECT-FILE
+003310                     DIRDEP-FILE
+003320         PERFORM 1070-RELOAD-CONTROL-CKPT
+003330     END-IF
+003350     PERFORM 1100-OPEN-YTD-MASTER
+003360     IF WS-RESTART-EMP-ID NOT = SPACES AND NOT END-OF-EMP-FILE
+003370         MOVE WS-RESTART-EMP-ID TO EMP-ID
+003380         START EMP-FILE KEY IS GREATER THAN EMP-ID
+003390             INVALID KEY
+003400                 DISPLAY "RESTART POINT WAS THE LAST RECORD ON "
+003405                     "FILE - NOTHING LEFT TO PROCESS"
+003410                 MOVE "Y" TO WS-EOF
+003420         END-START
+003430     END-IF
+003440     IF NOT END-OF-EMP-FILE
+003442         PERFORM 2100-READ-EMP-FILE
+003444     END-IF.
+003450
+003460*----------------------------------------------------------------
+003470 1050-READ-RESTART-POINT.
+003480*----------------------------------------------------------------
+003490     OPEN INPUT RESTART-FILE
+003500     IF RESTART-FILE-OK
+003510         PERFORM 1060-READ-RSTRT-LN THRU 1060-READ-RSTRT-LN-EXIT
+003520             UNTIL RESTART-EOF
+003530         CLOSE RESTART-FILE
+003540     END-IF.
+003550
+003560*----------------------------------------------------------------
+003570 1060-READ-RSTRT-LN.
+003580*----------------------------------------------------------------
+003590     READ RESTART-FILE INTO RESTART-RECORD
+003600         AT END
+003610             CONTINUE
+003620         NOT AT END
+003630             MOVE RESTART-RECORD TO WS-RESTART-EMP-ID
+003640     END-READ.
+003650 1060-READ-RSTRT-LN-EXIT.
+003660     EXIT.
+003670
+003680*----------------------------------------------------------------
+003690 1070-RELOAD-CONTROL-CKPT.
+003700*----------------------------------------------------------------
+003710     OPEN INPUT CONTROL-CKPT-FILE
+003720     IF CKPT-FILE-OK
+003730         PERFORM 1080-READ-CKPT-LINE THRU 1080-READ-CKPT-LINE-EXIT
+003740             UNTIL CKPT-EOF
+003750         CLOSE CONTROL-CKPT-FILE
+003760     END-IF.
+003770
+003780*----------------------------------------------------------------
+003790 1080-READ-CKPT-LINE.
+003800*----------------------------------------------------------------
+003810     READ CONTROL-CKPT-FILE INTO WS-CKPT-RECORD
+003820         AT END
+003830             CONTINUE
+003840         NOT AT END
+003850             EVALUATE TRUE
+003860                 WHEN CKPT-TYPE-TOTALS
+003870                     MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+003880                     MOVE CKPT-EXCEPTION-COUNT
+003890                         TO WS-EXCEPTION-COUNT
+003900                     MOVE CKPT-TOTAL-GROSS  TO WS-TOTAL-GROSS
+003910                     MOVE CKPT-TOTAL-NET    TO WS-TOTAL-NET
+003920                 WHEN CKPT-TYPE-DEPT
+003930                     PERFORM 1090-RELOAD-DEPT-ENTRY
+003940             END-EVALUATE
+003950     END-READ.
+003960 1080-READ-CKPT-LINE-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------
+004000 1090-RELOAD-DEPT-ENTRY.
+004010*----------------------------------------------------------------
+004020     IF WS-DEPT-COUNT < 100
+004030         ADD 1 TO WS-DEPT-COUNT
+004040         SET WS-DEPT-IDX TO WS-DEPT-COUNT
+004050         MOVE CKPT-DEPT-CODE   TO WS-DEPT-CODE (WS-DEPT-IDX)
+004060         MOVE CKPT-DEPT-AMOUNT TO WS-DEPT-TOTAL (WS-DEPT-IDX)
+004070     END-IF.
+004080
+004090*----------------------------------------------------------------
+004100 1100-OPEN-YTD-MASTER.
+004110*----------------------------------------------------------------
+004120     OPEN I-O YTD-FILE
+004130     IF YTD-NOT-FOUND
+004140         OPEN OUTPUT YTD-FILE
+004150         CLOSE YTD-FILE
+004160         OPEN I-O YTD-FILE
+004170     END-IF.
+004180
+004190*----------------------------------------------------------------
+004200 2000-PROC-EMP.
+004210*----------------------------------------------------------------
+004220     PERFORM 2150-VALIDATE-EMP-RECORD
+004240     EVALUATE TRUE
+004250         WHEN SKIP-THIS-RECORD
+004260             CONTINUE
+004270         WHEN VALID-RECORD
+004280             PERFORM 2200-DETERMINE-RATES
+004290             PERFORM 2300-COMPUTE-PAY
+004300             PERFORM 2400-WRITE-PAYROLL-LINE
+004310             PERFORM 2500-ACCUMULATE-TOTALS
+004320             PERFORM 2600-UPDATE-YTD-MASTER
+004330             PERFORM 2700-WRITE-DIRECT-DEPOSIT
+004340             PERFORM 2900-ACCUMULATE-DEPT-TOTAL
+004350         WHEN OTHER
+004360             PERFORM 2180-REJECT-RECORD
+004370     END-EVALUATE
+004380     PERFORM 2800-CHECKPOINT
+004390     PERFORM 2100-READ-EMP-FILE.
+004400 2000-PROC-EMP-EXIT.
+004410     EXIT.
+004420
+004430*----------------------------------------------------------------
+004440 2100-READ-EMP-FILE.
+004450*----------------------------------------------------------------
+004460     READ EMP-FILE NEXT RECORD INTO EMP-RECORD
+004470         AT END
+004480             MOVE "Y" TO WS-EOF
+004490     END-READ.
+004500
+004510*----------------------------------------------------------------
+004520 2150-VALIDATE-EMP-RECORD.
+004530*----------------------------------------------------------------
+004540     MOVE "Y" TO WS-VALID-SW
+004550     MOVE "N" TO WS-SKIP-SW
+004560     MOVE SPACES TO WS-REJECT-REASON
+004570     IF EMP-TERMINATED
+004580         MOVE "Y" TO WS-SKIP-SW
+004590     ELSE
+004600         EVALUATE TRUE
+004610             WHEN EMP-ID = SPACES
+004620                 MOVE "N" TO WS-VALID-SW
+004630                 MOVE "BLANK EMPLOYEE ID" TO WS-REJECT-REASON
+004640             WHEN EMP-SALARY-X IS NOT NUMERIC
+004650                 MOVE "N" TO WS-VALID-SW
+004660                 MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+004670             WHEN EMP-SALARY = ZERO
+004680                 MOVE "N" TO WS-VALID-SW
+004690                 MOVE "ZERO SALARY" TO WS-REJECT-REASON
+004700             WHEN OTHER
+004710                 CONTINUE
+004720         END-EVALUATE
+004730     END-IF.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMP-FILE ASSIGN TO "EMPLOYEES.IN"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.OUT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+004760*----------------------------------------------------------------
+004770 2180-REJECT-RECORD.
+004780*----------------------------------------------------------------
+004790     MOVE SPACES TO WS-REJECT-LINE
+004800     STRING EMP-ID SPACE EMP-NAME SPACE "REASON:"
+004810         SPACE WS-REJECT-REASON DELIMITED BY SIZE
+004820         INTO WS-REJECT-LINE
+004830     WRITE REJECT-RECORD FROM WS-REJECT-LINE
+004840     ADD 1 TO WS-EXCEPTION-COUNT
+004850     IF WS-EXC-STORED-COUNT < 500
+004860         ADD 1 TO WS-EXC-STORED-COUNT
+004870         SET WS-EXC-IDX TO WS-EXC-STORED-COUNT
+004880         MOVE EMP-ID TO WS-EXC-EMP-ID (WS-EXC-IDX)
+004890         MOVE WS-REJECT-REASON TO WS-EXC-REASON (WS-EXC-IDX)
+004900     ELSE
+004910         MOVE "Y" TO WS-EXC-TRUNC-SW
+004920     END-IF.
+004930
+004940*----------------------------------------------------------------
+004950 2200-DETERMINE-RATES.
+004960*----------------------------------------------------------------
+004970     EVALUATE TRUE
+004980         WHEN EMP-SINGLE
+004990             MOVE .150 TO WS-FEDERAL-RATE
+005000             MOVE .050 TO WS-STATE-RATE
+005010         WHEN EMP-MARRIED
+005020             MOVE .100 TO WS-FEDERAL-RATE
+005030             MOVE .040 TO WS-STATE-RATE
+005040         WHEN EMP-HEAD-OF-HOUSEHOLD
+005050             MOVE .120 TO WS-FEDERAL-RATE
+005060             MOVE .045 TO WS-STATE-RATE
+005070         WHEN OTHER
+005080             MOVE .150 TO WS-FEDERAL-RATE
+005090             MOVE .050 TO WS-STATE-RATE
+005100     END-EVALUATE.
+005110
+005120*----------------------------------------------------------------
+005130 2300-COMPUTE-PAY.
+005140*----------------------------------------------------------------
+005150     EVALUATE TRUE
+005160         WHEN EMP-WEEKLY
+005170             COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 52
+005180         WHEN EMP-BIWEEKLY
+005190             COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 26
+005200         WHEN EMP-SEMIMONTHLY
+005210             COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 24
+005220         WHEN EMP-MONTHLY
+005230             COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 12
+005240         WHEN OTHER
+005250             COMPUTE WS-GROSS-PAY ROUNDED = EMP-SALARY / 12
+005260     END-EVALUATE
+005270     COMPUTE WS-FEDERAL-TAX ROUNDED =
+005280         WS-GROSS-PAY * WS-FEDERAL-RATE
+005290     COMPUTE WS-STATE-TAX ROUNDED =
+005300         WS-GROSS-PAY * WS-STATE-RATE
+005310     COMPUTE WS-FICA-AMT ROUNDED =
+005320         WS-GROSS-PAY * WS-FICA-RATE
+005330     COMPUTE WS-MEDICARE-AMT ROUNDED =
+005340         WS-GROSS-PAY * WS-MEDICARE-RATE
+005350     COMPUTE WS-TOTAL-DEDUCT =
+005360         WS-FEDERAL-TAX + WS-STATE-TAX + WS-FICA-AMT +
+005370         WS-MEDICARE-AMT
+005380     COMPUTE WS-MONTHLY-PAY = WS-GROSS-PAY - WS-TOTAL-DEDUCT.
+005390
+005400*----------------------------------------------------------------
+005410 2400-WRITE-PAYROLL-LINE.
+005420*----------------------------------------------------------------
+005425     MOVE WS-GROSS-PAY TO WS-GROSS-PAY-ED
+005426     MOVE WS-MONTHLY-PAY TO WS-MONTHLY-PAY-ED
+005430     MOVE SPACES TO WS-PAYROLL-LINE
+005440     STRING EMP-ID SPACE EMP-NAME SPACE EMP-SALARY
+005450         SPACE "GROSS" SPACE WS-GROSS-PAY-ED
+005460         SPACE "NET" SPACE WS-MONTHLY-PAY-ED
+005470         DELIMITED BY SIZE
+005480         INTO WS-PAYROLL-LINE
+005490     WRITE PAYROLL-RECORD FROM WS-PAYROLL-LINE.
+005500
+005510*----------------------------------------------------------------
+005520 2500-ACCUMULATE-TOTALS.
+005530*----------------------------------------------------------------
+005540     ADD 1 TO WS-RECORD-COUNT
+005550     ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+005560     ADD WS-MONTHLY-PAY TO WS-TOTAL-NET.
+005570
+005580*----------------------------------------------------------------
+005590 2600-UPDATE-YTD-MASTER.
+005600*----------------------------------------------------------------
+005610     MOVE EMP-ID TO YTD-EMP-ID
+005620     READ YTD-FILE
+005630         INVALID KEY
+005640             MOVE ZERO TO YTD-GROSS YTD-DEDUCTIONS YTD-NET
+005650     END-READ
+005660     ADD WS-GROSS-PAY TO YTD-GROSS
+005670     ADD WS-TOTAL-DEDUCT TO YTD-DEDUCTIONS
+005680     ADD WS-MONTHLY-PAY TO YTD-NET
+005690     IF YTD-NOT-FOUND
+005700         WRITE YTD-RECORD
+005710     ELSE
+005720         REWRITE YTD-RECORD
+005730     END-IF.
+005740
+005750*----------------------------------------------------------------
+005760 2700-WRITE-DIRECT-DEPOSIT.
+005770*----------------------------------------------------------------
+005780     IF EMP-BANK-ROUTING NOT = SPACES
+005790         MOVE "22" TO NACHA-TRANSACTION-CODE
+005800         IF EMP-SAVINGS
+005810             MOVE "32" TO NACHA-TRANSACTION-CODE
+005820         END-IF
+005830         MOVE EMP-BANK-ROUTING  TO NACHA-ROUTING-NUMBER
+005840         MOVE EMP-BANK-ACCOUNT  TO NACHA-ACCOUNT-NUMBER
+005850         MOVE WS-MONTHLY-PAY    TO NACHA-AMOUNT
+005860         MOVE EMP-ID            TO NACHA-INDIVIDUAL-ID
+005870         MOVE EMP-NAME          TO NACHA-INDIVIDUAL-NAME
+005880         MOVE EMP-BANK-ROUTING  TO NACHA-TRACE-NUMBER
+005890         WRITE DIRDEP-RECORD FROM WS-NACHA-RECORD
+005900     END-IF.
+005910
+005920*----------------------------------------------------------------
+005930 2800-CHECKPOINT.
+005940*----------------------------------------------------------------
+005950*    THE RESTART POSITION IS REWRITTEN AFTER EVERY RECORD (VALID,
+005960*    SKIPPED, OR REJECTED) SO THE RESTART POINT IS ALWAYS THE
+005970*    LAST RECORD THIS RUN ACTUALLY FINISHED HANDLING - A RESTART
+005980*    NEVER REPLAYS A RECORD WHOSE OUTPUT WAS ALREADY WRITTEN.
+005985*    PAYROLL.RESTART IS TRUNCATED AND REWRITTEN WITH JUST THE ONE
+005987*    CURRENT POSITION, NOT APPENDED TO, SO IT STAYS A ONE-LINE
+005989*    FILE NO MATTER HOW MANY RECORDS THIS RUN PROCESSES.
+005991     OPEN OUTPUT RESTART-FILE
+005993     WRITE RESTART-RECORD FROM EMP-ID
+005995     CLOSE RESTART-FILE
+005997*    THE CONTROL-TOTALS/DEPARTMENT-TABLE SNAPSHOT IS FAR MORE
+005998*    EXPENSIVE (UP TO ONE WRITE PER DEPARTMENT) SO IT IS ONLY
+005999*    RETAKEN EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+006000     ADD 1 TO WS-CHECKPOINT-COUNTER
+006001     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+006002         PERFORM 2850-WRITE-CONTROL-CKPT
+006003         MOVE ZERO TO WS-CHECKPOINT-COUNTER
+006004     END-IF.
 
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMP-FILE.
-       01 EMP-RECORD.
-          05 EMP-ID     PIC X(10).
-          05 EMP-NAME   PIC X(30).
-          05 EMP-SALARY PIC 9(6).
+006010*----------------------------------------------------------------
+006020 2850-WRITE-CONTROL-CKPT.
+006030*----------------------------------------------------------------
+006040     OPEN OUTPUT CONTROL-CKPT-FILE
+006050     MOVE SPACES TO WS-CKPT-RECORD
+006060     SET CKPT-TYPE-TOTALS TO TRUE
+006070     MOVE WS-RECORD-COUNT     TO CKPT-RECORD-COUNT
+006080     MOVE WS-EXCEPTION-COUNT  TO CKPT-EXCEPTION-COUNT
+006090     MOVE WS-TOTAL-GROSS      TO CKPT-TOTAL-GROSS
+006100     MOVE WS-TOTAL-NET        TO CKPT-TOTAL-NET
+006110     WRITE CONTROL-CKPT-RECORD FROM WS-CKPT-RECORD
+006120     PERFORM 2860-WRITE-DEPT-CKPT-LINE
+006130         THRU 2860-WRITE-DEPT-CKPT-LINE-EXIT
+006140         VARYING WS-DEPT-IDX FROM 1 BY 1
+006150         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+006160     CLOSE CONTROL-CKPT-FILE.
 
-       FD PAYROLL-FILE.
-       01 PAYROLL-RECORD PIC X(80).
+006170*----------------------------------------------------------------
+006180 2860-WRITE-DEPT-CKPT-LINE.
+006190*----------------------------------------------------------------
+006200     MOVE SPACES TO WS-CKPT-DEPT-RECORD
+006210     SET CKPT-TYPE-DEPT TO TRUE
+006220     MOVE WS-DEPT-CODE (WS-DEPT-IDX)  TO CKPT-DEPT-CODE
+006230     MOVE WS-DEPT-TOTAL (WS-DEPT-IDX) TO CKPT-DEPT-AMOUNT
+006240     WRITE CONTROL-CKPT-RECORD FROM WS-CKPT-DEPT-RECORD.
+006250 2860-WRITE-DEPT-CKPT-LINE-EXIT.
+006260     EXIT.
+006270
+006280*----------------------------------------------------------------
+006290 2900-ACCUMULATE-DEPT-TOTAL.
+006300*----------------------------------------------------------------
+006310     MOVE "N" TO WS-DEPT-FOUND-SW
+006320     PERFORM 2905-FIND-DEPT-ENTRY THRU 2905-FIND-DEPT-ENTRY-EXIT
+006330         VARYING WS-DEPT-IDX FROM 1 BY 1
+006340         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT OR DEPT-ENTRY-FOUND
+006350     IF NOT DEPT-ENTRY-FOUND
+006360         PERFORM 2910-ADD-DEPT-ENTRY
+006370     END-IF.
+006380
+006390*----------------------------------------------------------------
+006400 2905-FIND-DEPT-ENTRY.
+006410*----------------------------------------------------------------
+006420     IF WS-DEPT-CODE (WS-DEPT-IDX) = EMP-DEPT-CODE
+006430         MOVE "Y" TO WS-DEPT-FOUND-SW
+006440         ADD WS-MONTHLY-PAY TO WS-DEPT-TOTAL (WS-DEPT-IDX)
+006450     END-IF.
+006460 2905-FIND-DEPT-ENTRY-EXIT.
+006470     EXIT.
 
-       WORKING-STORAGE SECTION.
-       01 WS-MONTHLY-PAY     PIC 9(4).99.
-       01 WS-PAYROLL-LINE    PIC X(80).
-       01 WS-EOF             PIC X VALUE "N".
+006480*----------------------------------------------------------------
+006490 2910-ADD-DEPT-ENTRY.
+006500*----------------------------------------------------------------
+006510     IF WS-DEPT-COUNT < 100
+006520         ADD 1 TO WS-DEPT-COUNT
+006530         SET WS-DEPT-IDX TO WS-DEPT-COUNT
+006540         MOVE EMP-DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-IDX)
+006550         MOVE WS-MONTHLY-PAY TO WS-DEPT-TOTAL (WS-DEPT-IDX)
+006560     ELSE
+006570         MOVE "Y" TO WS-DEPT-OVERFLOW-SW
+006580         ADD WS-MONTHLY-PAY TO WS-DEPT-OVERFLOW-TOTAL
+006590         DISPLAY "DEPARTMENT TABLE FULL - " EMP-DEPT-CODE
+006600             " ROLLED INTO OVERFLOW TOTAL"
+006610     END-IF.
+006620*----------------------------------------------------------------
+006630 9000-TERMINATE.
+006640*----------------------------------------------------------------
+006650     PERFORM 9100-WRITE-CONTROL-REPORT
+006660     PERFORM 9400-WRITE-DEPT-REPORT
+006670     CLOSE EMP-FILE PAYROLL-FILE REJECT-FILE YTD-FILE
+006680                     DIRDEP-FILE
+006690     PERFORM 9200-CLEAR-RESTART-POINT
+006700     DISPLAY "Payroll calculation complete!".
+006710
+006720*----------------------------------------------------------------
+006730 9200-CLEAR-RESTART-POINT.
+006740*----------------------------------------------------------------
+006750     OPEN OUTPUT RESTART-FILE
+006760     CLOSE RESTART-FILE.
+006770
+006780*----------------------------------------------------------------
+006790 9100-WRITE-CONTROL-REPORT.
+006800*----------------------------------------------------------------
+006810     OPEN OUTPUT CONTROL-FILE
+006820     MOVE SPACES TO WS-CONTROL-LINE
+006830     STRING "RECORDS PROCESSED:" SPACE WS-RECORD-COUNT
+006840         DELIMITED BY SIZE INTO WS-CONTROL-LINE
+006850     WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+006860
+006865     MOVE WS-TOTAL-GROSS TO WS-TOTAL-GROSS-ED
+006866     MOVE WS-TOTAL-NET TO WS-TOTAL-NET-ED
+006870     MOVE SPACES TO WS-CONTROL-LINE
+006880     STRING "TOTAL GROSS PAY:" SPACE WS-TOTAL-GROSS-ED
+006890         DELIMITED BY SIZE INTO WS-CONTROL-LINE
+006900     WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+006910
+006920     MOVE SPACES TO WS-CONTROL-LINE
+006930     STRING "TOTAL NET PAY:" SPACE WS-TOTAL-NET-ED
+006940         DELIMITED BY SIZE INTO WS-CONTROL-LINE
+006950     WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+006960
+006970     MOVE SPACES TO WS-CONTROL-LINE
+006980     STRING "EXCEPTIONS:" SPACE WS-EXCEPTION-COUNT
+006990         DELIMITED BY SIZE INTO WS-CONTROL-LINE
+007000     WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+007010
+007020     PERFORM 9150-WRITE-EXC-LINE THRU 9150-WRITE-EXC-LINE-EXIT
+007030         VARYING WS-EXC-IDX FROM 1 BY 1
+007040         UNTIL WS-EXC-IDX > WS-EXC-STORED-COUNT
+007050
+007060     IF EXC-TABLE-TRUNCATED
+007070         MOVE SPACES TO WS-CONTROL-LINE
+007080         STRING "NOTE - ONLY THE FIRST 500 EXCEPTIONS ARE LISTED "
+007090             "ABOVE.  SEE REJECT.OUT FOR THE COMPLETE LISTING."
+007100             DELIMITED BY SIZE INTO WS-CONTROL-LINE
+007110         WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+007120     END-IF
+007121     IF WS-RESTART-EMP-ID NOT = SPACES
+007122         MOVE SPACES TO WS-CONTROL-LINE
+007123         STRING "NOTE - THIS RUN RESTARTED PARTWAY THROUGH "
+007124             "EMPLOYEES.IN.  ONLY EXCEPTIONS FROM THE RESTARTED "
+007125             "PORTION ARE LISTED ABOVE; THE EXCEPTIONS COUNT IS "
+007126             "FOR THE WHOLE RUN.  SEE REJECT.OUT FOR ANY "
+007127             "PRE-RESTART REJECTS."
+007128             DELIMITED BY SIZE INTO WS-CONTROL-LINE
+007129         WRITE CONTROL-RECORD FROM WS-CONTROL-LINE
+007130     END-IF
+007135     CLOSE CONTROL-FILE.
+007140
+007150*----------------------------------------------------------------
+007160 9150-WRITE-EXC-LINE.
+007170*----------------------------------------------------------------
+007180     MOVE SPACES TO WS-CONTROL-LINE
+007190     STRING "  REJECTED " WS-EXC-EMP-ID (WS-EXC-IDX)
+007200         SPACE WS-EXC-REASON (WS-EXC-IDX)
+007210         DELIMITED BY SIZE INTO WS-CONTROL-LINE
+007220     WRITE CONTROL-RECORD FROM WS-CONTROL-LINE.
+007230 9150-WRITE-EXC-LINE-EXIT.
+007240     EXIT.
+007250
+007260*----------------------------------------------------------------
+007270 9400-WRITE-DEPT-REPORT.
+007280*----------------------------------------------------------------
+007290     OPEN OUTPUT DEPT-FILE
+007300     PERFORM 9410-WRITE-DEPT-LINE THRU 9410-WRITE-DEPT-LINE-EXIT
+007310         VARYING WS-DEPT-IDX FROM 1 BY 1
+007320         UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+007330
+007340     IF DEPT-TABLE-OVERFLOWED
+007345         MOVE WS-DEPT-OVERFLOW-TOTAL TO WS-DEPT-OVRFLW-TOTAL-ED
+007350         MOVE SPACES TO WS-DEPT-LINE
+007360         STRING "UNASSIGNED (TABLE OVERFLOW) NET PAY TOTAL:"
+007370             SPACE WS-DEPT-OVRFLW-TOTAL-ED
+007380             DELIMITED BY SIZE INTO WS-DEPT-LINE
+007390         WRITE DEPT-RECORD FROM WS-DEPT-LINE
+007400     END-IF
 
-       PROCEDURE DIVISION.
-           OPEN INPUT EMP-FILE
-                OUTPUT PAYROLL-FILE
-           PERFORM UNTIL WS-EOF = "Y"
-               READ EMP-FILE INTO EMP-RECORD
-                  AT END
-                      MOVE "Y" TO WS-EOF
-                  NOT AT END
-                      COMPUTE WS-MONTHLY-PAY = EMP-SALARY / 12
-                      STRING EMP-ID SPACE EMP-NAME SPACE EMP-SALARY 
-                          SPACE WS-MONTHLY-PAY DELIMITED BY SIZE 
-                          INTO WS-PAYROLL-LINE
-                      WRITE PAYROLL-RECORD FROM WS-PAYROLL-LINE
-               END-READ
-           END-PERFORM
-           CLOSE EMP-FILE PAYROLL-FILE
-           DISPLAY "Payroll calculation complete!"
-           STOP RUN.
+007405     MOVE WS-TOTAL-NET TO WS-TOTAL-NET-ED
+007410     MOVE SPACES TO WS-DEPT-LINE
+007420     STRING "GRAND TOTAL NET PAY:" SPACE WS-TOTAL-NET-ED
+007430         DELIMITED BY SIZE INTO WS-DEPT-LINE
+007440     WRITE DEPT-RECORD FROM WS-DEPT-LINE
+007450
+007460     CLOSE DEPT-FILE.
+007470
+007480*----------------------------------------------------------------
+007490 9410-WRITE-DEPT-LINE.
+007500*----------------------------------------------------------------
+007505     MOVE WS-DEPT-TOTAL (WS-DEPT-IDX) TO WS-DEPT-TOTAL-ED
+007510     MOVE SPACES TO WS-DEPT-LINE
+007520     STRING "DEPT " WS-DEPT-CODE (WS-DEPT-IDX)
+007530         SPACE "NET PAY TOTAL:" SPACE
+007540         WS-DEPT-TOTAL-ED
+007550         DELIMITED BY SIZE INTO WS-DEPT-LINE
+007560     WRITE DEPT-RECORD FROM WS-DEPT-LINE.
+007570 9410-WRITE-DEPT-LINE-EXIT.
+007580     EXIT.
