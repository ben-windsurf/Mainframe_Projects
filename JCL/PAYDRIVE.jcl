@@ -0,0 +1,37 @@
+//PAYDRIVE JOB (ACCT),'SEMIMONTHLY PAYROLL',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PAYDRIVE - DRIVING JOB FOR THE PAYROLL SYSTEM.
+//*
+//*            EXECUTES THE CATALOGED PROCEDURE PAYRUN ONCE PER PAY
+//*            PERIOD BEING RUN THIS MONTH, PASSING THE YEAR-MONTH
+//*            AND PERIOD NUMBER FOR EACH.  PAYRUN GIVES EACH
+//*            PERIOD ITS OWN OUTPUT DIRECTORY, SO PERIOD1'S
+//*            PAYROLL.OUT, PAYROLL.CTL, REJECT.OUT, DIRDEP.OUT,
+//*            AND DEPTRPT.OUT ARE STILL ON DISK, UNTOUCHED, WHEN
+//*            PERIOD2 RUNS LATER IN THE MONTH.
+//*
+//*            ADD OR REMOVE //PERIODn STEPS AS THE COMPANY'S PAY
+//*            CALENDAR FOR THE MONTH CHANGES - WEEKLY PAYROLL
+//*            WOULD RUN FOUR OR FIVE PERIODS A MONTH, SEMIMONTHLY
+//*            RUNS TWO, AS SHOWN BELOW.
+//*
+//*            MODIFICATION HISTORY
+//*            08/09/2026  AC  ORIGINAL DRIVING JOB, WRITTEN
+//*                             ALONGSIDE THE PAYRUN PROCEDURE SO
+//*                             SEMIMONTHLY PAYROLL COULD RUN
+//*                             WITHOUT ONE PERIOD CLOBBERING THE
+//*                             LAST ONE'S OUTPUT.
+//*--------------------------------------------------------------*
+//         JCLLIB ORDER=(PAYROLL.PROD.PROCLIB)
+//*
+//PERIOD1  EXEC PAYRUN,YYMM=2608,PER=01
+//*
+//         IF (PERIOD1.PAYCALC.RC = 0) THEN
+//*        PERIOD 1 COMPLETED CLEANLY - PROCEED WITH PERIOD 2.
+//PERIOD2  EXEC PAYRUN,YYMM=2608,PER=02
+//         ELSE
+//*        PERIOD 1 DID NOT COMPLETE CLEANLY - PERIOD 2 IS SKIPPED
+//*        SO A BAD MASTER OR YTD FILE FROM PERIOD 1 IS NOT CARRIED
+//*        FORWARD.  INVESTIGATE PERIOD1'S OUTPUT BEFORE RERUNNING.
+//         ENDIF
