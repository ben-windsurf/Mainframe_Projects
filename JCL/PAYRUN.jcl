@@ -0,0 +1,94 @@
+//PAYRUN   PROC YYMM=,PER=00,MBR=EMPMAINT
+//*--------------------------------------------------------------*
+//* PAYRUN - CATALOGED PROCEDURE TO DRIVE ONE PAY PERIOD THROUGH
+//*          THE PAYROLL SYSTEM.  LIVES IN THE SITE PROCLIB AND IS
+//*          INVOKED ONCE PER PAY PERIOD BY THE PAYDRIVE JOB.
+//*
+//*          EACH INVOCATION IS GIVEN THE PAY PERIOD'S YEAR-MONTH
+//*          (YYMM) AND A TWO-DIGIT PERIOD NUMBER WITHIN THE MONTH
+//*          (PER - 01 FOR A WEEKLY/SEMIMONTHLY FIRST PERIOD, 02
+//*          FOR A SECOND SEMIMONTHLY PERIOD, AND SO ON), WHICH
+//*          TOGETHER FORM THE PERIOD DIRECTORY /PAYROLL/PERIODS/
+//*          &YYMM/P&PER USED FOR THAT RUN'S OUTPUT.  PAYROLL-CALC
+//*          AND EMP-MAINT STILL OPEN THEIR FILES BY THE SAME
+//*          FIXED LITERAL NAMES (EMPLOYEES.IN, PAYROLL.OUT, ETC)
+//*          THEY ALWAYS HAVE - THIS PROC ONLY CHANGES THE WORKING
+//*          DIRECTORY THOSE NAMES RESOLVE AGAINST, SO ONE PERIOD'S
+//*          OUTPUT CAN NEVER OVERWRITE ANOTHER'S.
+//*
+//*          THE EMPLOYEE MASTER (EMPLOYEES.IN) AND THE YTD-MASTER
+//*          ARE NOT PERIOD-STAMPED - THEY LIVE UNDER THE PERSISTENT
+//*          MASTER DIRECTORY AND ARE STAGED IN AND OUT OF EACH
+//*          PERIOD DIRECTORY (THE STGxxx STEPS GOING IN, THE
+//*          SAVExxx STEPS COMING BACK OUT) SO THEY CARRY FORWARD
+//*          FROM ONE PERIOD TO THE NEXT BY DESIGN.
+//*          PAYROLL.RESTART IS DIFFERENT - IT IS CREATED FRESH BY
+//*          PAYCALC INSIDE THE PERIOD DIRECTORY, IS NOT STAGED IN
+//*          OR OUT, AND HAS NO CROSS-PERIOD MEANING.  ITS ONLY JOB
+//*          IS TO LET A FAILED PAYCALC STEP BE RERUN WITHIN THE SAME
+//*          PERIOD WITHOUT REPROCESSING THE WHOLE ROSTER; ON A
+//*          SUCCESSFUL RUN PAYROLL-CALC CLEARS IT BEFORE TERMINATING.
+//*--------------------------------------------------------------*
+//MKPERDIR EXEC PGM=BPXBATCH,
+//             PARM='SH mkdir -p /payroll/periods/&YYMM/P&PER'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* STAGE THE CURRENT EMPLOYEE MASTER AND THIS PERIOD'S
+//* MAINTENANCE TRANSACTIONS INTO THE PERIOD DIRECTORY SO
+//* EMP-MAINT AND PAYROLL-CALC SEE THEM UNDER THEIR USUAL NAMES.
+//* ONE BPXBATCH STEP PER COPY - A SINGLE STEP CHAINING ALL THREE
+//* CP COMMANDS INTO ONE PARM STRING RUNS WELL PAST THE USABLE
+//* PARM LENGTH FOR AN EXEC STATEMENT.
+//*--------------------------------------------------------------*
+//STGEMP   EXEC PGM=BPXBATCH,PARM='SH cp /payroll/master/EMPLOYEES.IN /X
+//             payroll/periods/&YYMM/P&PER/EMPLOYEES.IN'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//STGTRAN  EXEC PGM=BPXBATCH,PARM='SH cp /payroll/input/&MBR..&YYMM..&PX
+//             ER /payroll/periods/&YYMM/P&PER/EMPMAINT.IN'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//STGYTD   EXEC PGM=BPXBATCH,PARM='SH cp /payroll/master/YTD-MASTER /paX
+//             yroll/periods/&YYMM/P&PER/YTD-MASTER'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* APPLY THIS PERIOD'S ADD/CHANGE/TERMINATE TRANSACTIONS TO THE
+//* STAGED COPY OF THE EMPLOYEE MASTER BEFORE PAYROLL-CALC RUNS.
+//*--------------------------------------------------------------*
+//EMPMAINT EXEC PGM=BPXBATCH,PARM='SH cd /payroll/periods/&YYMM/P&PER;X
+//             /payroll/prod/EMP-MAINT'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* RUN THE PAYROLL CALCULATION AGAINST THE UPDATED MASTER, WITH
+//* THE WORKING DIRECTORY PINNED TO THIS PERIOD'S FOLDER SO EVERY
+//* FILE PAYROLL-CALC OPENS (EMPLOYEES.IN, PAYROLL.OUT, PAYROLL.CTL,
+//* REJECT.OUT, YTD-MASTER, DIRDEP.OUT, PAYROLL.RESTART, DEPTRPT.OUT)
+//* LANDS UNDER /PAYROLL/PERIODS/&YYMM/P&PER.
+//*--------------------------------------------------------------*
+//PAYCALC  EXEC PGM=BPXBATCH,PARM='SH cd /payroll/periods/&YYMM/P&PER;X
+//             /payroll/prod/PAYROLL-CALC'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* COPY THE UPDATED MASTER AND YTD FILE BACK OUT OF THE PERIOD
+//* DIRECTORY SO THE NEXT PERIOD RUN PICKS UP THIS PERIOD'S ADDS,
+//* CHANGES, TERMINATIONS, AND YEAR-TO-DATE FIGURES.  THE PERIOD
+//* DIRECTORY ITSELF, AND EVERYTHING PAYCALC WROTE INTO IT, IS LEFT
+//* IN PLACE SO THIS PERIOD'S REGISTER AND REPORTS STAY ON DISK
+//* ALONGSIDE EVERY OTHER PERIOD'S.
+//* ONE BPXBATCH STEP PER COPY, SAME REASON AS THE STGxxx STEPS
+//* ABOVE - ONE PARM STRING FOR BOTH COPIES RUNS PAST THE USABLE
+//* PARM LENGTH FOR AN EXEC STATEMENT.
+//*--------------------------------------------------------------*
+//SAVEMP   EXEC PGM=BPXBATCH,PARM='SH cp /payroll/periods/&YYMM/P&PER/EX
+//             MPLOYEES.IN /payroll/master/EMPLOYEES.IN'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//SAVEYTD  EXEC PGM=BPXBATCH,PARM='SH cp /payroll/periods/&YYMM/P&PER/YX
+//             TD-MASTER /payroll/master/YTD-MASTER'
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//         PEND
